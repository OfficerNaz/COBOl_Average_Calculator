@@ -0,0 +1,164 @@
+000010 Identification Division.
+000020 program-id. AVGMENU as "AVGMENU".
+000030
+000040     Author. Naz Sassine.
+000050 Installation. Desktop.
+000060 Date-written. 2026-08-08.
+000070 Date-compiled. 2026-08-08.
+000080 Security. None.
+000090*--------------------------------------------------------------
+000100* Modification History
+000110*   Date       Init  Description
+000120*   2026-08-08 NS    First version - menu-driven front end that
+000130*                    CALLs the AVGCALC subprogram (the former
+000140*                    assignment4 average logic) so a clerk can
+000150*                    run several sets in one session instead of
+000160*                    restarting the executable each time.
+000165*   2026-08-08 NS    Option 3 (re-enter) now re-prompts for the
+000166*                    15 values only, keeping the control total
+000167*                    from the last calculation, instead of just
+000168*                    repeating option 1's full prompt sequence.
+000169*                    Validation moved to the shared AVGVALID
+000170*                    subprogram instead of a local copy of
+000171*                    assignment4's count/validate paragraphs.
+000172*--------------------------------------------------------------
+000180
+000190 environment division.
+000200
+000210 data division.
+000220 working-storage section.
+000230 01 NUMBER-SET.
+000240     COPY NUMTAB.
+000250 01 sumOf PIC 9(5).
+000260 01 AverageNumber PIC 999v99.
+000270 01 Expected-Control-Total PIC 9(5).
+000280 01 SumOf-Overflow-Switch PIC X(01).
+000290     88 SumOf-Overflow value "Y".
+000300     88 SumOf-Not-Overflow value "N".
+000310 01 Recon-Break-Switch PIC X(01).
+000320     88 Recon-Break value "Y".
+000330     88 Recon-No-Break value "N".
+000340 01 Entry-Validation-Switch PIC X(01).
+000350     88 Entries-Valid value "Y".
+000360     88 Entries-Invalid value "N".
+000370 01 Have-Last-Result-Switch PIC X(01) value "N".
+000380     88 Have-Last-Result value "Y".
+000390 01 Quit-Menu-Switch PIC X(01) value "N".
+000400     88 Quit-Menu value "Y".
+000410 01 Menu-Choice PIC X(01).
+000420     88 Menu-Calculate value "1".
+000430     88 Menu-View-Last value "2".
+000440     88 Menu-Reenter value "3".
+000450     88 Menu-Quit value "4".
+000460
+000470 procedure division.
+000480 AVGMENU Section.
+000490 0000-MAIN-MENU-DRIVER.
+000500     Display 'Average calculator - menu driver'
+000510     perform 1000-SHOW-MENU thru 1000-EXIT
+000520         until Quit-Menu
+000530     stop run.
+000540
+000550 1000-SHOW-MENU.
+000560     Display ' '
+000570     Display '1 - Calculate an average'
+000580     Display '2 - View last result'
+000590     Display '3 - Re-enter the set (keep last control total)'
+000600     Display '4 - Quit'
+000610     Display 'Choice: '
+000620     Accept Menu-Choice
+000630     if Menu-Calculate
+000640         perform 2000-GET-AND-CALCULATE thru 2000-EXIT
+000650     else
+000660         if Menu-View-Last
+000670             perform 3000-VIEW-LAST-RESULT thru 3000-EXIT
+000680         else
+000690             if Menu-Reenter
+000700                 perform 2600-REENTER-AND-CALCULATE thru 2600-EXIT
+000710             else
+000720                 if Menu-Quit
+000730                     set Quit-Menu to true
+000740                 else
+000750                     Display 'Please choose 1, 2, 3 or 4'
+000760                 end-if
+000770             end-if
+000780         end-if
+000790     end-if
+000800     go to 1000-EXIT.
+000810 1000-EXIT.
+000820     exit.
+000830
+000840 2000-GET-AND-CALCULATE.
+000850     move 'N' to Entry-Validation-Switch
+000860     perform 2100-ACCEPT-AND-CHECK thru 2100-EXIT
+000870         until Entries-Valid
+000880     Display 'Enter the expected control total (0 if none): '
+000890     Accept Expected-Control-Total
+000900     perform 2200-CALCULATE-AND-STORE thru 2200-EXIT
+000910     go to 2000-EXIT.
+000920 2000-EXIT.
+000930     exit.
+000940
+000950 2100-ACCEPT-AND-CHECK.
+000960     Display 'Enter up to 15 values (pad the rest with zeros):'
+000970     perform 2110-ACCEPT-ONE-ENTRY thru 2110-EXIT
+000980         varying NUMBER-INDEX from 1 by 1
+000990         until NUMBER-INDEX > 15
+001000     call "AVGVALID" using NUMBER-SET, Entry-Validation-Switch
+001010     if Entries-Invalid
+001020         Display 'Non-zero sets must be contiguous from'
+001030         Display 'set 1 - please re-enter all sets: '
+001040     end-if
+001050     go to 2100-EXIT.
+001060 2100-EXIT.
+001070     exit.
+001080
+001090 2110-ACCEPT-ONE-ENTRY.
+001100     Accept NUMBER-ENTRY(NUMBER-INDEX)
+001110     go to 2110-EXIT.
+001120 2110-EXIT.
+001130     exit.
+001140
+001150 2200-CALCULATE-AND-STORE.
+001160     if Number-Count = zero
+001170         Display 'No non-zero sets were entered - average skipped'
+001180         go to 2200-EXIT
+001190     end-if
+001200     call "AVGCALC" using NUMBER-SET, Expected-Control-Total,
+001210         sumOf, AverageNumber, SumOf-Overflow-Switch,
+001220         Recon-Break-Switch
+001230     set Have-Last-Result to true
+001240     go to 2200-EXIT.
+001250 2200-EXIT.
+001260     exit.
+001270
+001280 2600-REENTER-AND-CALCULATE.
+001290*    Re-entry keeps the control total from the last calculation
+001300*    and only re-collects the 15 values themselves - option 1 is
+001310*    the one that asks for a (possibly different) control total.
+001320     move 'N' to Entry-Validation-Switch
+001330     perform 2100-ACCEPT-AND-CHECK thru 2100-EXIT
+001340         until Entries-Valid
+001350     perform 2200-CALCULATE-AND-STORE thru 2200-EXIT
+001360     go to 2600-EXIT.
+001370 2600-EXIT.
+001380     exit.
+001390
+001400 3000-VIEW-LAST-RESULT.
+001720     if not Have-Last-Result
+001730         Display 'No result yet - calculate an average first'
+001740         go to 3000-EXIT
+001750     end-if
+001760     Display 'sumOf: ' sumOf
+001770     Display 'Average: ' AverageNumber
+001780     if SumOf-Overflow
+001790         Display 'Note: sumOf overflowed on this run'
+001800     end-if
+001810     if Recon-Break
+001820         Display 'Note: control total did not reconcile'
+001830     end-if
+001840     go to 3000-EXIT.
+001850 3000-EXIT.
+001860     exit.
+001870
+001880 end program AVGMENU.
