@@ -0,0 +1,81 @@
+000010 Identification Division.
+000020 program-id. AVGVALID as "AVGVALID".
+000030
+000040     Author. Naz Sassine.
+000050 Installation. Desktop.
+000060 Date-written. 2026-08-08.
+000070 Date-compiled. 2026-08-08.
+000080 Security. None.
+000090*--------------------------------------------------------------
+000100* Modification History
+000110*   Date       Init  Description
+000120*   2026-08-08 NS    Pulled the entry-counting and contiguity
+000130*                    validation logic out of assignment4's
+000140*                    4490-COUNT-AND-VALIDATE into this callable
+000150*                    subprogram so assignment4 and AVGMENU share
+000160*                    one copy of the validation rule instead of
+000170*                    two that could drift apart.
+000180*--------------------------------------------------------------
+000190
+000200 environment division.
+000210
+000220 data division.
+000230 working-storage section.
+000240
+000250 linkage section.
+000260 01 NUMBER-SET.
+000270     COPY NUMTAB.
+000280 01 Entry-Validation-Switch PIC X(01).
+000290     88 Entries-Valid value "Y".
+000300     88 Entries-Invalid value "N".
+000310
+000320 procedure division using NUMBER-SET, Entry-Validation-Switch.
+000330 AVGVALID Section.
+000340 0000-COUNT-AND-VALIDATE.
+000350     perform 4500-COUNT-ENTRIES thru 4500-EXIT
+000360     perform 4505-VALIDATE-ENTRIES thru 4505-EXIT
+000370     goback.
+000380
+000390 4500-COUNT-ENTRIES.
+000400*    The rules require 2-15 sets filled in from set 1 onward
+000410*    with the unused trailing sets left at zero, so the count
+000420*    of non-zero entries is the index of the last one filled in.
+000430     move zero to Number-Count
+000440     perform 4510-CHECK-ONE-ENTRY thru 4510-EXIT
+000450         varying NUMBER-INDEX from 1 by 1
+000460         until NUMBER-INDEX > 15
+000470     go to 4500-EXIT.
+000480 4500-EXIT.
+000490     exit.
+000500
+000510 4510-CHECK-ONE-ENTRY.
+000520     if NUMBER-ENTRY(NUMBER-INDEX) not = zero
+000530         move NUMBER-INDEX to Number-Count
+000540     end-if
+000550     go to 4510-EXIT.
+000560 4510-EXIT.
+000570     exit.
+000580
+000590 4505-VALIDATE-ENTRIES.
+000600*    Non-zero sets must be filled in contiguously from set 1,
+000610*    with only the trailing sets left at zero - reject any run
+000620*    that has a zero-value gap ahead of the last non-zero set.
+000630     set Entries-Valid to true
+000640     if Number-Count > zero
+000650         perform 4506-CHECK-FOR-GAP thru 4506-EXIT
+000660             varying NUMBER-INDEX from 1 by 1
+000670             until NUMBER-INDEX > Number-Count
+000680     end-if
+000690     go to 4505-EXIT.
+000700 4505-EXIT.
+000710     exit.
+000720
+000730 4506-CHECK-FOR-GAP.
+000740     if NUMBER-ENTRY(NUMBER-INDEX) = zero
+000750         set Entries-Invalid to true
+000760     end-if
+000770     go to 4506-EXIT.
+000780 4506-EXIT.
+000790     exit.
+000800
+000810 end program AVGVALID.
