@@ -1,70 +1,400 @@
-       Identification Division.
-       program-id. assignment4 as "assignment4".
-
-           Author. Naz Sassine.
-       Installation. Desktop.
-       Date-written. 2022-06-04.
-       Date-compiled. 2022-06-04.
-       Security. None.
-       
-       environment division.
-
-       data division.
-       working-storage section.
-       01 Number1 PIC 9(3).
-       01 Number2 PIC 9(3).
-       01 Number3 PIC 9(3).
-       01 Number4 PIC 9(3).
-       01 NUmber5 PIC 9(3).
-       01 Number6 PIC 9(3).
-       01 Number7 PIC 9(3).
-       01 Number8 PIC 9(3).
-       01 Number9 PIC 9(3).
-       01 NUmber10 PIC 9(3).
-       01 Number11 PIC 9(3).
-       01 Number12 PIC 9(3).
-       01 Number13 PIC 9(3).
-       01 Number14 PIC 9(3).
-       01 NUmber15 PIC 9(3).
-       01 sumOf PIC 9(4).
-       01 AverageNumber PIC 999v99.
-       
-         
-       procedure division.
-       AVERAGE Section.
-       THE_AVERAGE-CALCULATOR.
-      * Student Name: Naz Sassine   
-      * Student Number: 040979531 
-           Display 'Welcome to the average calculator!'
-           Display 
-           'This calculator can take up to 15 individual sets of numbers and calculate their averages!'
-           Display 'Here are the rules:'
-           Display 'You can add either 2 to 15 sets of numbers'
-           Display 
-           'If you have less than 15 just fill the rest with zeros'
-           Display 'Please add all sets of numbers here: '
-           Accept Number1
-           Accept Number2
-           Accept Number3
-           Accept Number4
-           Accept Number5
-           Accept Number6
-           Accept Number7
-           Accept Number8
-           Accept Number9
-           Accept Number10
-           Accept Number11
-           Accept Number12
-           Accept Number13
-           Accept Number14
-           Accept Number15
-           Compute sumOf = Number1 + Number2
-           +Number3 + Number4 + Number5 + Number6 + Number7
-           +Number8 + Number9 + Number10 + Number11 + Number12
-           + Number13 + Number14 + Number15;
-           Compute AverageNumber = sumOf/3                             
-           Display'The average is: ' AverageNumber
-           stop run.
-           
-
-       end program assignment4.
+000010 Identification Division.
+000020 program-id. assignment4 as "assignment4".
+000030
+000040     Author. Naz Sassine.
+000050 Installation. Desktop.
+000060 Date-written. 2022-06-04.
+000070 Date-compiled. 2022-06-04.
+000080 Security. None.
+000090*--------------------------------------------------------------
+000100* Modification History
+000110*   Date       Init  Description
+000120*   2026-08-08 NS    Added batch mode - reads number-sets from
+000130*                    the NBRSETS file instead of keying all
+000140*                    fifteen numbers at the terminal each time.
+000142*   2026-08-08 NS    Added a printed summary report (AVGRPT) -
+000144*                    run date/time, the inputs, sumOf and the
+000146*                    average, for filing a hard copy of each run.
+000148*   2026-08-08 NS    Replaced Number1-Number15 with the NUMTAB
+000149*                    copybook's OCCURS table so this layout can
+000149*                    be shared with other programs.
+000149*   2026-08-08 NS    Widened sumOf to PIC 9(5) and added an
+000149*                    on-size-error check on the running total so
+000149*                    an overflow is flagged instead of silently
+000149*                    truncating the sum.
+000149*   2026-08-08 NS    Added contiguity validation - a run with a
+000149*                    zero-value gap ahead of the last non-zero
+000149*                    set is rejected (re-prompted in interactive
+000149*                    mode, flagged and skipped in batch mode).
+000149*   2026-08-08 NS    Added control-total reconciliation - each set
+000149*                    now carries an expected hash total (zero if
+000149*                    none supplied) that is checked against the
+000149*                    computed sumOf and flagged on the report.
+000149*   2026-08-08 NS    Moved the sum/average/reconcile logic out of
+000149*                    4000-COMPUTE-AVERAGE into the new AVGCALC
+000149*                    subprogram, called here and from AVGMENU,
+000149*                    the new menu-driven front end.
+000149*   2026-08-08 NS    Added the AVGAUDIT trail file - every run
+000149*                    now appends a dated record of the inputs,
+000149*                    sumOf and average for later traceability.
+000149*   2026-08-08 NS    Added AVGCKPT checkpoint support for batch
+000149*                    runs - the last completed set number is
+000149*                    saved after every set, so a rerun after a
+000149*                    crash skips the sets already done instead
+000149*                    of starting the queue over from set one.
+000149*   2026-08-08 NS    Moved entry-counting and contiguity
+000149*                    validation out of 4490-COUNT-AND-VALIDATE
+000149*                    into the new AVGVALID subprogram, shared
+000149*                    with AVGMENU the same way AVGCALC already is.
+000150*--------------------------------------------------------------
+000160
+000170 environment division.
+000180 input-output section.
+000190 file-control.
+000200     select NBRSETS-FILE assign to "NBRSETS"
+000210         organization is line sequential
+000211         file status is NBRSETS-Status.
+000212     select AVGRPT-FILE assign to "AVGRPT"
+000214         organization is line sequential
+000215         file status is AVGRPT-Status.
+000216     select AVGAUDIT-FILE assign to "AVGAUDIT"
+000217         organization is line sequential
+000218         file status is AVGAUDIT-Status.
+000219     select AVGCKPT-FILE assign to "AVGCKPT"
+000219         organization is line sequential
+000219         file status is AVGCKPT-Status.
+000220
+000230 data division.
+000240 file section.
+000250 FD  NBRSETS-FILE.
+000260 01  NBRSETS-RECORD.
+000270     05  NS-Number-Entry PIC 9(3) OCCURS 15 TIMES.
+000271     05  NS-Control-Total PIC 9(5).
+000420
+000421 FD  AVGRPT-FILE.
+000422 01  AVGRPT-RECORD.
+000423     05  RPT-Run-Date    PIC X(08).
+000424     05  RPT-Space1      PIC X(01).
+000425     05  RPT-Run-Time    PIC X(06).
+000426     05  RPT-Space2      PIC X(01).
+000427     05  RPT-Number-Entry PIC 9(3) OCCURS 15 TIMES.
+000442     05  RPT-Space3      PIC X(01).
+000443     05  RPT-SumOf       PIC 9(5).
+000444     05  RPT-Space4      PIC X(01).
+000445     05  RPT-Average     PIC ZZ9.99.
+000446     05  RPT-Space5      PIC X(01).
+000446     05  RPT-Overflow-Flag PIC X(01).
+000446     05  RPT-Space6      PIC X(01).
+000446     05  RPT-Control-Total PIC 9(5).
+000446     05  RPT-Space7      PIC X(01).
+000446     05  RPT-Recon-Break PIC X(01).
+000446
+000447 FD  AVGAUDIT-FILE.
+000448 01  AVGAUDIT-RECORD.
+000449     05  AA-Run-Date     PIC X(08).
+000450     05  AA-Space1       PIC X(01).
+000451     05  AA-Run-Time     PIC X(06).
+000452     05  AA-Space2       PIC X(01).
+000453     05  AA-Number-Entry PIC 9(3) OCCURS 15 TIMES.
+000454     05  AA-Space3       PIC X(01).
+000455     05  AA-SumOf        PIC 9(5).
+000456     05  AA-Space4       PIC X(01).
+000457     05  AA-Average      PIC ZZ9.99.
+000458
+000458 FD  AVGCKPT-FILE.
+000458 01  AVGCKPT-RECORD.
+000458     05  CKPT-Last-Set-Number PIC 9(05).
+000458
+000459 working-storage section.
+000448 01 NUMBER-SET.
+000449     COPY NUMTAB.
+000590 01 sumOf PIC 9(5).
+000600 01 AverageNumber PIC 999v99.
+000610
+000620 01 Run-Mode PIC X(01).
+000630     88 Run-Mode-Batch value "B" "b".
+000640     88 Run-Mode-Interactive value "I" "i".
+000650 01 NBRSETS-EOF-Switch PIC X(01) value "N".
+000660     88 NBRSETS-EOF value "Y".
+000662 01 SumOf-Overflow-Switch PIC X(01).
+000663     88 SumOf-Overflow value "Y".
+000664     88 SumOf-Not-Overflow value "N".
+000665 01 Entry-Validation-Switch PIC X(01).
+000665     88 Entries-Valid value "Y".
+000665     88 Entries-Invalid value "N".
+000665
+000665 01 Expected-Control-Total PIC 9(5).
+000665 01 Recon-Break-Switch PIC X(01).
+000665     88 Recon-Break value "Y".
+000665     88 Recon-No-Break value "N".
+000665
+000666 01 Todays-Date PIC 9(8).
+000667 01 Current-Time PIC 9(6).
+000668 01 AVGAUDIT-Status PIC X(02).
+000669 01 AVGCKPT-Status PIC X(02).
+000669 01 NBRSETS-Status PIC X(02).
+000669 01 AVGRPT-Status PIC X(02).
+000669 01 Last-Completed-Set-Number PIC 9(05).
+000669 01 Current-Set-Number PIC 9(05).
+000670
+000680 procedure division.
+000690 AVERAGE Section.
+000700 THE_AVERAGE-CALCULATOR.
+000710* Student Name: Naz Sassine
+000720* Student Number: 040979531
+000730     Display 'Welcome to the average calculator!'
+000740     Display 'This calculator can take up to 15 individual sets'
+000750     Display 'of numbers and calculate their averages!'
+000760     Display 'Here are the rules:'
+000770     Display 'You can add either 2 to 15 sets of numbers'
+000780     Display 'If you have less than 15 just fill the rest'
+000790     Display 'with zeros'
+000800     Display 'Run in Batch or Interactive mode (B/I): '
+000810     Accept Run-Mode
+000815     open output AVGRPT-FILE
+000815     if AVGRPT-Status not = "00"
+000815         Display 'Unable to open AVGRPT - status ' AVGRPT-Status
+000815         stop run
+000815     end-if
+000816     open extend AVGAUDIT-FILE
+000817     if AVGAUDIT-Status = "35"
+000818         open output AVGAUDIT-FILE
+000819     end-if
+000820     if Run-Mode-Batch
+000830         perform 2000-BATCH-RUN thru 2000-EXIT
+000840     else
+000850         perform 3000-INTERACTIVE-RUN thru 3000-EXIT
+000860     end-if
+000865     close AVGRPT-FILE
+000866     close AVGAUDIT-FILE
+000870     stop run.
+000880
+000890 2000-BATCH-RUN.
+000895     perform 2050-READ-CHECKPOINT thru 2050-EXIT
+000896     move zero to Current-Set-Number
+000900     open input NBRSETS-FILE
+000901     if NBRSETS-Status not = "00"
+000902         Display 'Unable to open NBRSETS - status '
+000903             NBRSETS-Status
+000904         Display 'Batch run abandoned - nothing was processed'
+000905         go to 2000-EXIT
+000906     end-if
+000910     perform 2100-READ-NBRSETS-RECORD thru 2100-EXIT
+000920     perform 2200-PROCESS-ONE-SET thru 2200-EXIT
+000930         until NBRSETS-EOF
+000940     close NBRSETS-FILE
+000945     perform 2900-CLEAR-CHECKPOINT thru 2900-CLEAR-EXIT
+000950     go to 2000-EXIT.
+000960 2000-EXIT.
+000970     exit.
+000980
+000981 2050-READ-CHECKPOINT.
+000982*    A prior crash part-way through a batch leaves AVGCKPT behind
+000983*    with the last set number that finished cleanly - pick up
+000984*    there instead of reprocessing the whole queue. No file at
+000985*    all (status 35) just means this is a fresh batch.
+000986     move zero to Last-Completed-Set-Number
+000987     open input AVGCKPT-FILE
+000988     if AVGCKPT-Status not = "35"
+000989         read AVGCKPT-FILE
+000990             at end
+000991                 move zero to Last-Completed-Set-Number
+000992             not at end
+000993                 move CKPT-Last-Set-Number
+000994                     to Last-Completed-Set-Number
+000995         end-read
+000996         close AVGCKPT-FILE
+000997     end-if
+000998     go to 2050-EXIT.
+000999 2050-EXIT.
+001000     exit.
+001001
+000990 2100-READ-NBRSETS-RECORD.
+001000     read NBRSETS-FILE
+001010         at end
+001020             set NBRSETS-EOF to true
+001021         not at end
+001022             add 1 to Current-Set-Number
+001030     end-read
+001040     go to 2100-EXIT.
+001050 2100-EXIT.
+001060     exit.
+001070
+001080 2200-PROCESS-ONE-SET.
+001085     if Current-Set-Number not > Last-Completed-Set-Number
+001086         Display 'Skipping a set already completed on a prior run'
+001087     else
+001090         perform 2210-COPY-ONE-ENTRY thru 2210-EXIT
+001091             varying NUMBER-INDEX from 1 by 1
+001092             until NUMBER-INDEX > 15
+001092         move NS-Control-Total to Expected-Control-Total
+001093         call "AVGVALID" using NUMBER-SET, Entry-Validation-Switch
+001094         if Entries-Invalid
+001095             Display 'Set rejected - non-zero sets must be'
+001096             Display 'contiguous from set 1 - set skipped'
+001097         else
+001098             perform 4000-COMPUTE-AVERAGE thru 4000-EXIT
+001099         end-if
+001100         perform 2900-WRITE-CHECKPOINT thru 2900-EXIT
+001101     end-if
+001250     perform 2100-READ-NBRSETS-RECORD thru 2100-EXIT
+001260     go to 2200-EXIT.
+001270 2200-EXIT.
+001280     exit.
+001281
+001102 2900-WRITE-CHECKPOINT.
+001103     move Current-Set-Number to CKPT-Last-Set-Number
+001104     open output AVGCKPT-FILE
+001104     if AVGCKPT-Status not = "00"
+001104         Display 'Unable to write AVGCKPT - status '
+001104             AVGCKPT-Status
+001104         Display 'checkpoint not saved for this set'
+001104     else
+001105         write AVGCKPT-RECORD
+001106         close AVGCKPT-FILE
+001104     end-if
+001107     go to 2900-EXIT.
+001108 2900-EXIT.
+001109     exit.
+001110
+001111 2900-CLEAR-CHECKPOINT.
+001112     move zero to CKPT-Last-Set-Number
+001113     open output AVGCKPT-FILE
+001113     if AVGCKPT-Status not = "00"
+001113         Display 'Unable to clear AVGCKPT - status '
+001113             AVGCKPT-Status
+001113         Display 'stale checkpoint may remain on disk'
+001113     else
+001114         write AVGCKPT-RECORD
+001115         close AVGCKPT-FILE
+001113     end-if
+001116     go to 2900-CLEAR-EXIT.
+001117 2900-CLEAR-EXIT.
+001118     exit.
+001119
+001282 2210-COPY-ONE-ENTRY.
+001283     move NS-Number-Entry(NUMBER-INDEX)
+001283     to NUMBER-ENTRY(NUMBER-INDEX)
+001284     go to 2210-EXIT.
+001285 2210-EXIT.
+001286     exit.
+001290
+001300 3000-INTERACTIVE-RUN.
+001310     Display 'Please add all sets of numbers here: '
+001311     perform 3150-GET-VALID-ENTRIES thru 3150-EXIT
+001312     Display 'Enter the expected control total (0 if none): '
+001313     Accept Expected-Control-Total
+001470     perform 4000-COMPUTE-AVERAGE thru 4000-EXIT
+001480     go to 3000-EXIT.
+001490 3000-EXIT.
+001500     exit.
+001501
+001502 3100-ACCEPT-ONE-ENTRY.
+001503     Accept NUMBER-ENTRY(NUMBER-INDEX)
+001504     go to 3100-EXIT.
+001505 3100-EXIT.
+001506     exit.
+001507
+001508 3150-GET-VALID-ENTRIES.
+001509     move 'N' to Entry-Validation-Switch
+001510     perform 3160-ACCEPT-AND-CHECK thru 3160-EXIT
+001511         until Entries-Valid
+001512     go to 3150-EXIT.
+001513 3150-EXIT.
+001514     exit.
+001515
+001516 3160-ACCEPT-AND-CHECK.
+001517     perform 3100-ACCEPT-ONE-ENTRY thru 3100-EXIT
+001518         varying NUMBER-INDEX from 1 by 1
+001519         until NUMBER-INDEX > 15
+001520     call "AVGVALID" using NUMBER-SET, Entry-Validation-Switch
+001521     if Entries-Invalid
+001522         Display 'Non-zero sets must be contiguous from'
+001523         Display 'set 1 - please re-enter all sets: '
+001524     end-if
+001525     go to 3160-EXIT.
+001526 3160-EXIT.
+001527     exit.
+001510
+001520 4000-COMPUTE-AVERAGE.
+001565     if Number-Count = zero
+001566         Display 'No non-zero sets were entered - average skipped'
+001567         go to 4000-EXIT
+001568     end-if
+001569     call "AVGCALC" using NUMBER-SET, Expected-Control-Total,
+001569         sumOf, AverageNumber, SumOf-Overflow-Switch,
+001569         Recon-Break-Switch
+001585     perform 7000-PRINT-REPORT thru 7000-EXIT
+001586     perform 7500-LOG-AUDIT-RECORD thru 7500-EXIT
+001590     go to 4000-EXIT.
+001600 4000-EXIT.
+001610     exit.
+001611
+001612*    Entry counting and contiguity validation (formerly
+001612*    4500-COUNT-ENTRIES/4505-VALIDATE-ENTRIES and friends) now
+001612*    live in the shared AVGVALID subprogram - see 4000's sibling
+001612*    CALL sites in 2200-PROCESS-ONE-SET and 3160-ACCEPT-AND-CHECK.
+001635
+001636 7000-PRINT-REPORT.
+001636     move space to RPT-Space1
+001636     move space to RPT-Space2
+001636     move space to RPT-Space3
+001636     move space to RPT-Space4
+001636     move space to RPT-Space5
+001636     move space to RPT-Space6
+001636     move space to RPT-Space7
+001636     move 'N' to RPT-Overflow-Flag
+001636     if SumOf-Overflow
+001636         move 'Y' to RPT-Overflow-Flag
+001636     end-if
+001636     move Expected-Control-Total to RPT-Control-Total
+001636     move Recon-Break-Switch     to RPT-Recon-Break
+001637     Accept Todays-Date  from date yyyymmdd
+001638     Accept Current-Time from time
+001639     move Todays-Date    to RPT-Run-Date
+001640     move Current-Time   to RPT-Run-Time
+001641     perform 7010-COPY-ONE-RPT-ENTRY thru 7010-EXIT
+001642         varying NUMBER-INDEX from 1 by 1
+001643         until NUMBER-INDEX > 15
+001656     move sumOf          to RPT-SumOf
+001657     move AverageNumber  to RPT-Average
+001658     write AVGRPT-RECORD
+001659     go to 7000-EXIT.
+001660 7000-EXIT.
+001661     exit.
+001662
+001663 7010-COPY-ONE-RPT-ENTRY.
+001664     move NUMBER-ENTRY(NUMBER-INDEX)
+001664     to RPT-Number-Entry(NUMBER-INDEX)
+001665     go to 7010-EXIT.
+001666 7010-EXIT.
+001667     exit.
+001662
+001668 7500-LOG-AUDIT-RECORD.
+001669*    Every run gets appended to AVGAUDIT so a reported average
+001670*    can be traced back to exactly what was keyed in or read,
+001671*    even after the console output has scrolled away.
+001672     move space to AA-Space1
+001673     move space to AA-Space2
+001674     move space to AA-Space3
+001675     move space to AA-Space4
+001676     move Todays-Date    to AA-Run-Date
+001677     move Current-Time   to AA-Run-Time
+001678     perform 7510-COPY-ONE-AUDIT-ENTRY thru 7510-EXIT
+001679         varying NUMBER-INDEX from 1 by 1
+001680         until NUMBER-INDEX > 15
+001681     move sumOf          to AA-SumOf
+001682     move AverageNumber  to AA-Average
+001683     write AVGAUDIT-RECORD
+001684     go to 7500-EXIT.
+001685 7500-EXIT.
+001686     exit.
+001687
+001688 7510-COPY-ONE-AUDIT-ENTRY.
+001689     move NUMBER-ENTRY(NUMBER-INDEX)
+001690     to AA-Number-Entry(NUMBER-INDEX)
+001691     go to 7510-EXIT.
+001692 7510-EXIT.
+001693     exit.
+001694
+001670 end program assignment4.
