@@ -0,0 +1,11 @@
+000010*================================================================
+000020*  NUMTAB
+000030*  Shared number-set table layout - a run of up to 15 input
+000040*  values plus the count of how many of them are actually in
+000050*  use. Include this under a 01-level group, e.g.
+000060*      01  NUMBER-SET.
+000070*          COPY NUMTAB.
+000080*================================================================
+000090     05  NUMBER-ENTRY        PIC 9(03) OCCURS 15 TIMES
+000100                              INDEXED BY NUMBER-INDEX.
+000110     05  NUMBER-COUNT        PIC 9(02) COMP.
