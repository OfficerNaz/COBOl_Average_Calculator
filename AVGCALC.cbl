@@ -0,0 +1,82 @@
+000010 Identification Division.
+000020 program-id. AVGCALC as "AVGCALC".
+000030
+000040     Author. Naz Sassine.
+000050 Installation. Desktop.
+000060 Date-written. 2026-08-08.
+000070 Date-compiled. 2026-08-08.
+000080 Security. None.
+000090*--------------------------------------------------------------
+000100* Modification History
+000110*   Date       Init  Description
+000120*   2026-08-08 NS    Pulled the sum/average/reconcile logic out
+000130*                    of assignment4's 4000-COMPUTE-AVERAGE into
+000140*                    this callable subprogram so assignment4 and
+000150*                    the new AVGMENU front end can share it.
+000160*--------------------------------------------------------------
+000170
+000180 environment division.
+000190
+000200 data division.
+000210 working-storage section.
+000220
+000230 linkage section.
+000240 01 NUMBER-SET.
+000250     COPY NUMTAB.
+000260 01 Expected-Control-Total PIC 9(5).
+000270 01 sumOf PIC 9(5).
+000280 01 AverageNumber PIC 999v99.
+000290 01 SumOf-Overflow-Switch PIC X(01).
+000300     88 SumOf-Overflow value "Y".
+000310     88 SumOf-Not-Overflow value "N".
+000320 01 Recon-Break-Switch PIC X(01).
+000330     88 Recon-Break value "Y".
+000340     88 Recon-No-Break value "N".
+000350
+000360 procedure division using NUMBER-SET, Expected-Control-Total,
+000370     sumOf, AverageNumber, SumOf-Overflow-Switch,
+000380     Recon-Break-Switch.
+000390 AVGCALC Section.
+000400 0000-CALCULATE-AVERAGE.
+000410     move zero to sumOf
+000420     set SumOf-Not-Overflow to true
+000430     perform 4520-ADD-ONE-ENTRY thru 4520-EXIT
+000440         varying NUMBER-INDEX from 1 by 1
+000450         until NUMBER-INDEX > 15
+000460     if SumOf-Overflow
+000470         Display 'sumOf overflowed - this run is flagged'
+000480     end-if
+000490     Compute AverageNumber = sumOf / Number-Count
+000500     Display 'The average is: ' AverageNumber
+000510     perform 6000-RECONCILE-CONTROL-TOTAL thru 6000-EXIT
+000520     goback.
+000530
+000540 4520-ADD-ONE-ENTRY.
+000550     add NUMBER-ENTRY(NUMBER-INDEX) to sumOf
+000560         on size error
+000570             set SumOf-Overflow to true
+000580     end-add
+000590     go to 4520-EXIT.
+000600 4520-EXIT.
+000610     exit.
+000620
+000630 6000-RECONCILE-CONTROL-TOTAL.
+000640*    An expected control total of zero means no external hash
+000650*    total was supplied for this set, so the check is skipped.
+000660*    Otherwise sumOf must match it exactly or the run is flagged
+000670*    as a reconciliation break.
+000680     set Recon-No-Break to true
+000690     if Expected-Control-Total not = zero
+000700         if sumOf not = Expected-Control-Total
+000710             set Recon-Break to true
+000720             Display 'Control total mismatch - expected '
+000730             Display Expected-Control-Total
+000740             Display 'but computed '
+000750             Display sumOf
+000760         end-if
+000770     end-if
+000780     go to 6000-EXIT.
+000790 6000-EXIT.
+000800     exit.
+000810
+000820 end program AVGCALC.
